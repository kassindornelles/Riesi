@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RIESIONL.
+      *****************************************************************
+      *    RIESIONL - ONLINE AD HOC INQUIRY TRANSACTION
+      *    CONVERSATIONAL CICS WRAPPER AROUND THE SAME RIESIVAL
+      *    VALIDATION LOGIC USED BY THE RIESI BATCH JOB. ONE TASK
+      *    PER INQUIRY - RECEIVE, VALIDATE, SEND, RETURN - SINCE THE
+      *    EXCHANGE IS A SINGLE SHORT ROUND TRIP WITH NO TERMINAL
+      *    THINK-TIME HELD ACROSS TASKS.
+      *****************************************************************
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01 WS-INPUT-AREA.
+                   COPY RIESIREC REPLACING ==:PREFIX:== BY ==ONLINE==.
+               01 WS-VALID-CODE-COUNT PIC 9(4) VALUE ZERO.
+               01 WS-VALID-CODE-TABLE.
+                   05 WS-VALID-CODE-ENTRY PIC A(50)
+                       OCCURS 1 TO 100 TIMES
+                       DEPENDING ON WS-VALID-CODE-COUNT
+                       INDEXED BY WS-VC-IDX.
+               01 WS-REASON-CODE PIC X(2) VALUE SPACES.
+                   88 REASON-OK VALUE "00".
+               01 WS-REASON-MSG PIC X(20) VALUE SPACES.
+               01 WS-RESP PIC S9(8) COMP VALUE ZERO.
+               01 WS-RECEIVE-LEN PIC S9(4) COMP VALUE 50.
+               01 WS-RESPONSE-TEXT PIC X(79) VALUE SPACES.
+               01 WS-VC-READ-AREA PIC A(50) VALUE SPACES.
+               01 WS-STARTBR-SW PIC X VALUE "N".
+                   88 STARTBR-OK VALUE "Y".
+               01 WS-VC-KEY PIC A(50) VALUE LOW-VALUES.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE SPACES TO WS-INPUT-AREA
+           EXEC CICS RECEIVE
+               INTO(ONLINE-CODE)
+               LENGTH(WS-RECEIVE-LEN)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO ONLINE-CODE
+           END-IF
+           MOVE FUNCTION UPPER-CASE(ONLINE-CODE) TO ONLINE-CODE
+           PERFORM LOAD-VALID-CODES
+           IF STARTBR-OK
+               CALL "RIESIVAL" USING ONLINE-CODE
+                                      WS-VALID-CODE-COUNT
+                                      WS-VALID-CODE-TABLE
+                                      WS-REASON-CODE
+                                      WS-REASON-MSG
+               END-CALL
+               IF REASON-OK
+                   STRING "RIESI MATCH - " ONLINE-CODE
+                       DELIMITED BY SIZE
+                       INTO WS-RESPONSE-TEXT
+               ELSE
+                   STRING "RIESI NO MATCH - " WS-REASON-MSG
+                       DELIMITED BY SIZE
+                       INTO WS-RESPONSE-TEXT
+               END-IF
+           ELSE
+               STRING "RIESI INQUIRY UNAVAILABLE - TRY AGAIN LATER"
+                   DELIMITED BY SIZE
+                   INTO WS-RESPONSE-TEXT
+           END-IF
+           EXEC CICS SEND TEXT
+               FROM(WS-RESPONSE-TEXT)
+               LENGTH(79)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       LOAD-VALID-CODES.
+           MOVE LOW-VALUES TO WS-VC-KEY
+           EXEC CICS STARTBR
+               FILE("VALCODES")
+               RIDFLD(WS-VC-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET STARTBR-OK TO TRUE
+               PERFORM UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                   EXEC CICS READNEXT
+                       FILE("VALCODES")
+                       INTO(WS-VC-READ-AREA)
+                       RIDFLD(WS-VC-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       IF WS-VALID-CODE-COUNT < 100
+                           ADD 1 TO WS-VALID-CODE-COUNT
+                           MOVE WS-VC-READ-AREA TO
+                             WS-VALID-CODE-ENTRY(WS-VALID-CODE-COUNT)
+                       ELSE
+                           MOVE DFHRESP(ENDFILE) TO WS-RESP
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                   FILE("VALCODES")
+               END-EXEC
+           END-IF.
