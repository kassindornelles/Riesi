@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    RIESIREC - SHARED RIESI VALIDATION RECORD LAYOUT
+      *    COPY RIESIREC REPLACING ==:PREFIX:== BY ==<field-prefix>==.
+      *****************************************************************
+           05 :PREFIX:-CODE                  PIC A(50).
+           05 :PREFIX:-SOURCE-SYSTEM         PIC X(8).
+           05 :PREFIX:-BATCH-DATE            PIC X(8).
+           05 :PREFIX:-OPERATOR-ID           PIC X(8).
