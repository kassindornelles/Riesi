@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RIESIVAL.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01 WS-MAX-CODE-LENGTH PIC 9(2) VALUE ZERO.
+               01 WS-ENTRY-LENGTH PIC 9(2) VALUE ZERO.
+               01 WS-FOUND-SW PIC X VALUE "N".
+                   88 CODE-FOUND VALUE "Y".
+           LINKAGE SECTION.
+               01 LS-INPUT-CODE PIC A(50).
+               01 LS-VALID-CODE-COUNT PIC 9(4).
+               01 LS-VALID-CODE-TABLE.
+                   05 LS-VALID-CODE-ENTRY PIC A(50)
+                       OCCURS 1 TO 100 TIMES
+                       DEPENDING ON LS-VALID-CODE-COUNT
+                       INDEXED BY LS-VC-IDX.
+               01 LS-REASON-CODE PIC X(2).
+               01 LS-REASON-MSG PIC X(20).
+       PROCEDURE DIVISION USING LS-INPUT-CODE
+                                LS-VALID-CODE-COUNT
+                                LS-VALID-CODE-TABLE
+                                LS-REASON-CODE
+                                LS-REASON-MSG.
+       MAIN-PROCESS.
+           IF LS-INPUT-CODE = SPACES
+               MOVE "01" TO LS-REASON-CODE
+               MOVE "BLANK INPUT" TO LS-REASON-MSG
+           ELSE
+               PERFORM FIND-MAX-VALID-CODE-LENGTH
+               IF LS-VALID-CODE-COUNT > 0
+                   AND FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-CODE))
+                       > WS-MAX-CODE-LENGTH
+                   MOVE "02" TO LS-REASON-CODE
+                   MOVE "INVALID LENGTH" TO LS-REASON-MSG
+               ELSE
+                   PERFORM LOOKUP-VALID-CODE
+                   IF CODE-FOUND
+                       MOVE "00" TO LS-REASON-CODE
+                       MOVE "MATCH" TO LS-REASON-MSG
+                   ELSE
+                       MOVE "03" TO LS-REASON-CODE
+                       MOVE "CODE NOT FOUND" TO LS-REASON-MSG
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+
+       FIND-MAX-VALID-CODE-LENGTH.
+           MOVE ZERO TO WS-MAX-CODE-LENGTH
+           PERFORM VARYING LS-VC-IDX FROM 1 BY 1
+                   UNTIL LS-VC-IDX > LS-VALID-CODE-COUNT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   LS-VALID-CODE-ENTRY(LS-VC-IDX))) TO WS-ENTRY-LENGTH
+               IF WS-ENTRY-LENGTH > WS-MAX-CODE-LENGTH
+                   MOVE WS-ENTRY-LENGTH TO WS-MAX-CODE-LENGTH
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-VALID-CODE.
+           SET WS-FOUND-SW TO "N"
+           SET LS-VC-IDX TO 1
+           SEARCH LS-VALID-CODE-ENTRY
+               AT END
+                   SET WS-FOUND-SW TO "N"
+               WHEN LS-VALID-CODE-ENTRY(LS-VC-IDX) = LS-INPUT-CODE
+                   SET WS-FOUND-SW TO "Y"
+           END-SEARCH.
