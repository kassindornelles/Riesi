@@ -1,14 +1,346 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RIESI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-IN ASSIGN TO TRANSIN
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT MATCH-OUT ASSIGN TO MATCHOUT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-MATCH-STATUS.
+               SELECT REJECT-OUT ASSIGN TO REJECTOUT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-STATUS.
+               SELECT VALID-CODES ASSIGN TO VALCODES
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS VALID-CODE-RECORD
+                   FILE STATUS IS WS-VALCODES-STATUS.
+               SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+               SELECT CONTROL-RPT ASSIGN TO CTLRPT
+                   ORGANIZATION IS SEQUENTIAL.
+               SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CHKPT-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  TRANS-IN
+               RECORDING MODE IS F.
+               01 TRANS-RECORD.
+                   COPY RIESIREC REPLACING ==:PREFIX:== BY ==FROG==.
+           FD  MATCH-OUT
+               RECORDING MODE IS F.
+               01 MATCH-RECORD.
+                   COPY RIESIREC REPLACING ==:PREFIX:== BY ==MATCH==.
+           FD  REJECT-OUT
+               RECORDING MODE IS F.
+               01 REJECT-RECORD.
+                   COPY RIESIREC REPLACING ==:PREFIX:== BY ==REJECT==.
+                   05 REJECT-REASON-CODE PIC X(2).
+                   05 REJECT-REASON-MSG PIC X(20).
+           FD  VALID-CODES
+               RECORDING MODE IS F.
+               01 VALID-CODE-RECORD PIC A(50).
+           FD  AUDIT-LOG
+               RECORDING MODE IS F.
+               01 AUDIT-RECORD.
+                   05 AUDIT-RUN-ID PIC X(16).
+                   05 AUDIT-TIMESTAMP PIC X(16).
+                   05 AUDIT-INPUT-VALUE PIC A(50).
+                   05 AUDIT-SOURCE-SYSTEM PIC X(8).
+                   05 AUDIT-BATCH-DATE PIC X(8).
+                   05 AUDIT-OPERATOR-ID PIC X(8).
+                   05 AUDIT-RESULT PIC X(8).
+                   05 AUDIT-REASON-CODE PIC X(2).
+                   05 AUDIT-REASON-MSG PIC X(20).
+           FD  CONTROL-RPT
+               RECORDING MODE IS F.
+               01 CONTROL-RPT-RECORD PIC X(80).
+           FD  CHECKPOINT-FILE
+               RECORDING MODE IS F.
+               01 CHECKPOINT-RECORD.
+                   05 CHKPT-RUN-ID PIC X(16).
+                   05 CHKPT-RECORDS-PROCESSED PIC 9(7).
+                   05 CHKPT-MATCH-COUNT PIC 9(7).
+                   05 CHKPT-REJECT-COUNT PIC 9(7).
            WORKING-STORAGE SECTION.
-               01 FROG PIC A(50).
-               01 RIBBIT PIC A(50).
+               01 WS-FLAGS.
+                   05 WS-EOF-SW PIC X VALUE "N".
+                       88 END-OF-FILE VALUE "Y".
+                   05 WS-VC-EOF-SW PIC X VALUE "N".
+                       88 VC-END-OF-FILE VALUE "Y".
+                   05 WS-VC-OVERFLOW-SW PIC X VALUE "N".
+                       88 VC-TABLE-OVERFLOW VALUE "Y".
+               01 WS-REASON-CODE PIC X(2) VALUE "00".
+                   88 REASON-OK VALUE "00".
+                   88 REASON-BLANK-INPUT VALUE "01".
+                   88 REASON-INVALID-LENGTH VALUE "02".
+                   88 REASON-CODE-NOT-FOUND VALUE "03".
+               01 WS-REASON-MSG PIC X(20) VALUE SPACES.
+               01 RIBBIT.
+                   COPY RIESIREC REPLACING ==:PREFIX:== BY ==RIBBIT==.
+               01 WS-VALID-CODE-COUNT PIC 9(4) VALUE ZERO.
+               01 WS-VALID-CODE-TABLE.
+                   05 WS-VALID-CODE-ENTRY PIC A(50)
+                       OCCURS 1 TO 100 TIMES
+                       DEPENDING ON WS-VALID-CODE-COUNT
+                       INDEXED BY WS-VC-IDX.
+               01 WS-RUN-ID PIC X(16).
+               01 WS-RUN-DATE PIC 9(8) VALUE ZERO.
+               01 WS-RUN-TIME PIC 9(8) VALUE ZERO.
+               01 WS-CUR-DATE PIC 9(8) VALUE ZERO.
+               01 WS-CUR-TIME PIC 9(8) VALUE ZERO.
+               01 WS-TIMESTAMP PIC X(16).
+               01 WS-AUDIT-STATUS PIC XX VALUE "00".
+               01 WS-CONTROL-TOTALS.
+                   05 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+                   05 WS-MATCH-COUNT PIC 9(7) VALUE ZERO.
+                   05 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
+               01 WS-RPT-LINE PIC X(80).
+               01 WS-CHKPT-STATUS PIC XX VALUE "00".
+      *        CHECKPOINT EVERY RECORD (NOT A LARGER N): MATCH-OUT/
+      *        REJECT-OUT/AUDIT-LOG ARE PLAIN QSAM SEQUENTIAL FILES
+      *        WITH NO TRUNCATE-TO-POSITION ON RESTART, SO ANY GAP
+      *        BETWEEN THE LAST CHECKPOINT AND AN ABEND WOULD BE
+      *        RE-WRITTEN AS DUPLICATES WHEN THAT GAP IS REPLAYED.
+      *        KEEPING THIS AT 1 IS A DELIBERATE, PERMANENT CHOICE
+      *        THAT TRADES CHECKPOINT I/O VOLUME FOR A GUARANTEE OF
+      *        NO DUPLICATE MATCH/REJECT/AUDIT RECORDS ON RESTART.
+               01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1.
+               01 WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+               01 WS-MATCH-STATUS PIC XX VALUE "00".
+               01 WS-REJECT-STATUS PIC XX VALUE "00".
+               01 WS-VALCODES-STATUS PIC XX VALUE "00".
        PROCEDURE DIVISION.
-           ACCEPT FROG.
-           MOVE FUNCTION UPPER-CASE(FROG) TO RIBBIT.
-           IF RIBBIT = "RIESI"
-               DISPLAY RIBBIT
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+           PERFORM LOAD-VALID-CODES
+           PERFORM CHECK-FOR-RESTART
+           OPEN INPUT TRANS-IN
+           PERFORM OPEN-MATCH-OUT
+           PERFORM OPEN-REJECT-OUT
+           PERFORM OPEN-AUDIT-LOG
+           PERFORM READ-TRANS-RECORD
+           PERFORM SKIP-TRANS-RECORD
+               UNTIL END-OF-FILE OR WS-RECORDS-READ > WS-RESTART-COUNT
+           PERFORM PROCESS-TRANS-RECORD UNTIL END-OF-FILE
+           CLOSE TRANS-IN
+           CLOSE MATCH-OUT
+           CLOSE REJECT-OUT
+           CLOSE AUDIT-LOG
+           PERFORM RESET-CHECKPOINT
+           PERFORM WRITE-CONTROL-REPORT
+           PERFORM SET-RETURN-CODE
+           STOP RUN.
+
+       SET-RETURN-CODE.
+           IF VC-TABLE-OVERFLOW
+               MOVE 8 TO RETURN-CODE
            ELSE
-               DISPLAY "NOT RIESI"
-           .
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                       MOVE CHKPT-MATCH-COUNT TO WS-MATCH-COUNT
+                       MOVE CHKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   MOVE CHKPT-RUN-ID TO WS-RUN-ID
+                   DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-COUNT
+               END-IF
+           END-IF.
+
+       OPEN-MATCH-OUT.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND MATCH-OUT
+               IF WS-MATCH-STATUS = "35"
+                   OPEN OUTPUT MATCH-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT MATCH-OUT
+           END-IF.
+
+       OPEN-REJECT-OUT.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND REJECT-OUT
+               IF WS-REJECT-STATUS = "35"
+                   OPEN OUTPUT REJECT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-OUT
+           END-IF.
+
+       SKIP-TRANS-RECORD.
+           PERFORM READ-TRANS-RECORD.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+           MOVE WS-RECORDS-READ TO CHKPT-RECORDS-PROCESSED
+           MOVE WS-MATCH-COUNT TO CHKPT-MATCH-COUNT
+           MOVE WS-REJECT-COUNT TO CHKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+           MOVE ZERO TO CHKPT-RECORDS-PROCESSED
+           MOVE ZERO TO CHKPT-MATCH-COUNT
+           MOVE ZERO TO CHKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+               INTO WS-RUN-ID
+           END-STRING.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+       LOAD-VALID-CODES.
+           OPEN INPUT VALID-CODES
+           IF WS-VALCODES-STATUS NOT = "00"
+               DISPLAY "VALCODES OPEN FAILED - STATUS "
+                   WS-VALCODES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL VC-END-OF-FILE
+               READ VALID-CODES
+                   AT END
+                       SET VC-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-VALCODES-STATUS NOT = "00"
+                           DISPLAY "VALCODES READ ERROR - STATUS "
+                               WS-VALCODES-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       IF WS-VALID-CODE-COUNT < 100
+                           ADD 1 TO WS-VALID-CODE-COUNT
+                           MOVE VALID-CODE-RECORD TO
+                             WS-VALID-CODE-ENTRY(WS-VALID-CODE-COUNT)
+                       ELSE
+                           SET VC-TABLE-OVERFLOW TO TRUE
+                           DISPLAY "VALCODES EXCEEDS 100-ENTRY "
+                               "TABLE LIMIT - EXTRA ENTRIES IGNORED"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VALID-CODES.
+
+       READ-TRANS-RECORD.
+           READ TRANS-IN
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       PROCESS-TRANS-RECORD.
+           MOVE FROG-SOURCE-SYSTEM TO RIBBIT-SOURCE-SYSTEM
+           MOVE FROG-BATCH-DATE TO RIBBIT-BATCH-DATE
+           MOVE FROG-OPERATOR-ID TO RIBBIT-OPERATOR-ID
+           MOVE FUNCTION UPPER-CASE(FROG-CODE) TO RIBBIT-CODE
+           PERFORM VALIDATE-CODE
+           IF REASON-OK
+               DISPLAY RIBBIT-CODE
+               MOVE RIBBIT-CODE TO MATCH-CODE
+               MOVE RIBBIT-SOURCE-SYSTEM TO MATCH-SOURCE-SYSTEM
+               MOVE RIBBIT-BATCH-DATE TO MATCH-BATCH-DATE
+               MOVE RIBBIT-OPERATOR-ID TO MATCH-OPERATOR-ID
+               WRITE MATCH-RECORD
+               PERFORM WRITE-AUDIT-RECORD-MATCH
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               DISPLAY "NOT RIESI - " WS-REASON-MSG
+               MOVE RIBBIT-CODE TO REJECT-CODE
+               MOVE RIBBIT-SOURCE-SYSTEM TO REJECT-SOURCE-SYSTEM
+               MOVE RIBBIT-BATCH-DATE TO REJECT-BATCH-DATE
+               MOVE RIBBIT-OPERATOR-ID TO REJECT-OPERATOR-ID
+               MOVE WS-REASON-CODE TO REJECT-REASON-CODE
+               MOVE WS-REASON-MSG TO REJECT-REASON-MSG
+               WRITE REJECT-RECORD
+               PERFORM WRITE-AUDIT-RECORD-REJECT
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           PERFORM CHECKPOINT-IF-DUE
+           PERFORM READ-TRANS-RECORD.
+
+       VALIDATE-CODE.
+           CALL "RIESIVAL" USING RIBBIT-CODE
+                                  WS-VALID-CODE-COUNT
+                                  WS-VALID-CODE-TABLE
+                                  WS-REASON-CODE
+                                  WS-REASON-MSG
+           END-CALL.
+
+       WRITE-AUDIT-RECORD-MATCH.
+           MOVE "MATCH" TO AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-REJECT.
+           MOVE "NO MATCH" TO AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CUR-TIME FROM TIME
+           STRING WS-CUR-DATE DELIMITED BY SIZE
+                   WS-CUR-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           END-STRING
+           MOVE WS-RUN-ID TO AUDIT-RUN-ID
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           MOVE RIBBIT-CODE TO AUDIT-INPUT-VALUE
+           MOVE RIBBIT-SOURCE-SYSTEM TO AUDIT-SOURCE-SYSTEM
+           MOVE RIBBIT-BATCH-DATE TO AUDIT-BATCH-DATE
+           MOVE RIBBIT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-REASON-CODE TO AUDIT-REASON-CODE
+           MOVE WS-REASON-MSG TO AUDIT-REASON-MSG
+           WRITE AUDIT-RECORD.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-RPT
+           STRING "RUN-ID: " WS-RUN-ID
+               INTO WS-RPT-LINE
+           END-STRING
+           WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+           STRING "RECORDS READ:    " WS-RECORDS-READ
+               INTO WS-RPT-LINE
+           END-STRING
+           WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+           STRING "RECORDS MATCHED: " WS-MATCH-COUNT
+               INTO WS-RPT-LINE
+           END-STRING
+           WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+           STRING "RECORDS REJECTED:" WS-REJECT-COUNT
+               INTO WS-RPT-LINE
+           END-STRING
+           WRITE CONTROL-RPT-RECORD FROM WS-RPT-LINE
+           CLOSE CONTROL-RPT.
